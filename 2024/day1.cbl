@@ -1,47 +1,242 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ReconcileLists.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO 'inputd1.txt'
+           SELECT InputFile ASSIGN TO "INPUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Input-Status.
+           SELECT ReportFile ASSIGN TO "REPORTFILE"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "CHECKPOINTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Ckpt-Status.
+           SELECT SortWorkFile ASSIGN TO 'reconcile.srt'.
+           SELECT HistoryFile ASSIGN TO "HISTORYFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Hist-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD  InputFile.
-       01  InputRecord.
-           05  LeftNum  PIC 9(2).
-           05  FILLER   PIC X(1).
-           05  RightNum PIC 9(2).
+           COPY LISTREC.
+       01  InputTrailer.
+           05  Trlr-ID          PIC X(4).
+           05  FILLER           PIC X(1).
+           05  Trlr-RecCount    PIC 9(5).
+           05  FILLER           PIC X(1).
+
+       FD  ReportFile.
+       01  ReportRecord      PIC X(80).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  Ckpt-Rec-Type    PIC X(1).
+           05  FILLER           PIC X(1).
+           05  Ckpt-LeftNum     PIC 9(5).
+           05  FILLER           PIC X(1).
+           05  Ckpt-RightNum    PIC 9(5).
+
+       SD  SortWorkFile.
+       01  SortWorkRec.
+           05  SortWorkKey   PIC 9(5).
+
+       FD  HistoryFile.
+       01  HistoryRecord.
+           05  Hist-Run-Date     PIC X(10).
+           05  FILLER            PIC X(1).
+           05  Hist-TotalDiff    PIC 9(9).
+           05  FILLER            PIC X(1).
+           05  Hist-SimScore     PIC 9(12).
 
        WORKING-STORAGE SECTION.
        01  EOF-FLAG       PIC X VALUE 'N'.
            88  EOF         VALUE 'Y'.
            88  NotEOF      VALUE 'N'.
+       01  WS-MAX-ENTRIES PIC 9(4) VALUE 2000.
+       01  WS-Report-Line    PIC X(80).
+       01  WS-Current-Date.
+           05  WS-CD-YYYY    PIC 9(4).
+           05  WS-CD-MM      PIC 9(2).
+           05  WS-CD-DD      PIC 9(2).
+       01  WS-Report-Date.
+           05  WS-RD-YYYY    PIC 9(4).
+           05  FILLER        PIC X VALUE '-'.
+           05  WS-RD-MM      PIC 9(2).
+           05  FILLER        PIC X VALUE '-'.
+           05  WS-RD-DD      PIC 9(2).
        01  LeftArray.
-           05  LeftNums OCCURS 100 TIMES PIC 9(2) VALUE ZEROS.
+           05  LeftNums OCCURS 2000 TIMES PIC 9(5) VALUE ZEROS.
        01  RightArray.
-           05  RightNums OCCURS 100 TIMES PIC 9(2) VALUE ZEROS.
-       01  ArrayIdx      PIC 9(2) VALUE 1.
-       01  DispIdx       PIC 9(2).
-       01  TempNum       PIC 9(2).
-       01  TotalDiff     PIC 9(4) VALUE 0.
-       01  Diff          PIC 9(2).
-
-       PROCEDURE DIVISION.
+           05  RightNums OCCURS 2000 TIMES PIC 9(5) VALUE ZEROS.
+       01  ArrayIdx      PIC 9(4) VALUE 1.
+       01  DispIdx       PIC 9(4).
+       01  TotalDiff     PIC 9(9) VALUE 0.
+       01  Diff          PIC 9(5).
+       01  SimilarityScore PIC 9(12) VALUE 0.
+       01  MatchCount      PIC 9(4) VALUE 0.
+       01  MatchIdx        PIC 9(4).
+       01  WS-Left-Count   PIC 9(4) VALUE 0.
+       01  WS-Right-Count  PIC 9(4) VALUE 0.
+       01  WS-Lists-Valid  PIC X VALUE 'Y'.
+           88  Lists-Valid    VALUE 'Y'.
+           88  Lists-Invalid  VALUE 'N'.
+       01  WS-Default-Threshold PIC 9(9) VALUE 500.
+       01  WS-Threshold         PIC 9(9) VALUE 500.
+       01  WS-Ckpt-Status  PIC X(2) VALUE '00'.
+       01  WS-Hist-Status  PIC X(2) VALUE '00'.
+       01  WS-Input-Status PIC X(2) VALUE '00'.
+       01  WS-Ckpt-Total-Count PIC 9(4) VALUE 0.
+       01  CKPT-EOF-FLAG   PIC X VALUE 'N'.
+           88  CKPT-EOF       VALUE 'Y'.
+       01  WS-Skip-Idx     PIC 9(4).
+       01  WS-Sort-Target  PIC X VALUE 'L'.
+           88  Sort-Target-Left   VALUE 'L'.
+           88  Sort-Target-Right  VALUE 'R'.
+       01  WS-Sort-Idx     PIC 9(4).
+       01  WS-Sort-Out-Idx PIC 9(4).
+       01  WS-Skipped-Count PIC 9(4) VALUE 0.
+       01  WS-Expected-Count PIC 9(5) VALUE 0.
+       01  WS-Actual-Count  PIC 9(5) VALUE 0.
+       01  WS-Trailer-Seen  PIC X VALUE 'N'.
+           88  Trailer-Seen     VALUE 'Y'.
+       01  WS-Trailer-Valid PIC X VALUE 'Y'.
+           88  Trailer-Valid    VALUE 'Y'.
+           88  Trailer-Invalid  VALUE 'N'.
+       01  WS-Capacity-Valid PIC X VALUE 'Y'.
+           88  Capacity-Valid   VALUE 'Y'.
+           88  Capacity-Invalid VALUE 'N'.
+       01  WS-Oversize-Cont-Flag PIC X VALUE 'N'.
+           88  Oversize-Continuation VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-Parm-Threshold.
+           05  LK-Parm-Length   PIC S9(4) COMP.
+           05  LK-Parm-Value    PIC X(9).
+
+       PROCEDURE DIVISION USING LK-Parm-Threshold.
        MainSection.
+           PERFORM SetThreshold
            PERFORM OpenFile
            PERFORM ReadAndStoreData UNTIL EOF
-           PERFORM SortData
-           PERFORM CalcDiffs
-           PERFORM DispResults
+           IF Capacity-Invalid
+               PERFORM DispCapacityError
+           ELSE
+               PERFORM ValidateTrailerCount
+               IF Trailer-Valid
+                   PERFORM SortData
+                   PERFORM ValidateListLengths
+                   IF Lists-Valid
+                       PERFORM CalcDiffs
+                       PERFORM CheckThreshold
+                       PERFORM DispResults
+                       PERFORM WriteHistory
+                   ELSE
+                       PERFORM DispValidationError
+                   END-IF
+               ELSE
+                   PERFORM DispTrailerError
+               END-IF
+           END-IF
            PERFORM CloseFile
+           PERFORM ClearCheckpoint
            GOBACK.
 
+       SetThreshold.
+           IF LK-Parm-Length > 0
+               COMPUTE WS-Threshold =
+                   FUNCTION NUMVAL(LK-Parm-Value(1:LK-Parm-Length))
+           ELSE
+               MOVE WS-Default-Threshold TO WS-Threshold
+           END-IF
+           .
+
        OpenFile.
            OPEN INPUT InputFile
+           IF WS-Input-Status NOT = '00'
+               DISPLAY 'ERROR: Unable to open InputFile, status '
+                   WS-Input-Status '.'
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ReportFile
            MOVE 'N' TO EOF-FLAG
+           PERFORM LoadCheckpoint
+           PERFORM OpenHistory
+           .
+
+       OpenHistory.
+           OPEN EXTEND HistoryFile
+           IF WS-Hist-Status NOT = '00'
+               OPEN OUTPUT HistoryFile
+           END-IF
+           .
+
+       LoadCheckpoint.
+           OPEN INPUT CheckpointFile
+           IF WS-Ckpt-Status = '00'
+               MOVE 'N' TO CKPT-EOF-FLAG
+               MOVE 0 TO WS-Ckpt-Total-Count
+               PERFORM UNTIL CKPT-EOF
+                   READ CheckpointFile
+                       AT END
+                           MOVE 'Y' TO CKPT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-Ckpt-Total-Count
+                           IF Ckpt-Rec-Type = 'D'
+                               IF ArrayIdx > WS-MAX-ENTRIES
+                                   DISPLAY 'ERROR: Checkpoint file has'
+                                       ' more than ' WS-MAX-ENTRIES
+                                       ' pairs -- LeftArray/RightArray'
+                                   DISPLAY '  capacity exceeded.  Run'
+                                       ' aborted to avoid silent'
+                                       ' truncation of data.'
+                                   MOVE 'N' TO WS-Capacity-Valid
+                                   MOVE 'Y' TO CKPT-EOF-FLAG
+                                   MOVE 'Y' TO EOF-FLAG
+                               ELSE
+                                   MOVE Ckpt-LeftNum
+                                       TO LeftNums(ArrayIdx)
+                                   MOVE Ckpt-RightNum
+                                       TO RightNums(ArrayIdx)
+                                   ADD 1 TO ArrayIdx
+                               END-IF
+                           ELSE
+                               IF Ckpt-Rec-Type = 'S'
+      *                            'C' (continuation-chunk) entries
+      *                            are not counted here -- the head
+      *                            chunk of that same garbled line
+      *                            already contributed one 'S' entry
+      *                            for the whole physical line; see
+      *                            LogSkippedChunk.
+                                   ADD 1 TO WS-Skipped-Count
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CheckpointFile
+               IF WS-Ckpt-Total-Count > 0
+                   DISPLAY 'Resuming from checkpoint: '
+                       WS-Ckpt-Total-Count
+                       ' input lines already processed.'
+                   PERFORM VARYING WS-Skip-Idx FROM 1 BY 1
+                           UNTIL WS-Skip-Idx > WS-Ckpt-Total-Count
+                       READ InputFile INTO InputRecord
+                           AT END
+                               MOVE 'Y' TO EOF-FLAG
+                       END-READ
+                   END-PERFORM
+               END-IF
+               OPEN EXTEND CheckpointFile
+           ELSE
+               OPEN OUTPUT CheckpointFile
+           END-IF
+           .
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile
            .
 
        ReadAndStoreData.
@@ -49,59 +244,355 @@ IDENTIFICATION DIVISION.
                AT END
                    MOVE 'Y' TO EOF-FLAG
                NOT AT END
-                   MOVE LeftNum TO LeftNums(ArrayIdx)
-                   MOVE RightNum TO RightNums(ArrayIdx)
-                   ADD 1 TO ArrayIdx
+                   IF WS-Input-Status = '06'
+                       DISPLAY 'WARNING: Skipping wrong-length '
+                           'input record: ' InputRecord
+                       IF Oversize-Continuation
+      *                    Another chunk of a line already counted
+      *                    by its head chunk below -- record it in
+      *                    the checkpoint (so resume re-reads the
+      *                    right number of raw lines) without
+      *                    counting the same physical line twice.
+                           PERFORM LogSkippedChunk
+                       ELSE
+                           PERFORM LogSkippedLine
+                       END-IF
+                       MOVE 'Y' TO WS-Oversize-Cont-Flag
+                   ELSE
+                       IF Oversize-Continuation
+                           DISPLAY 'WARNING: Skipping wrong-length '
+                               'input record (line remainder): '
+                               InputRecord
+                           PERFORM LogSkippedChunk
+                           MOVE 'N' TO WS-Oversize-Cont-Flag
+                       ELSE
+                           IF Trlr-ID = 'TRLR'
+                               MOVE Trlr-RecCount TO WS-Expected-Count
+                               MOVE 'Y' TO WS-Trailer-Seen
+                           ELSE
+                               IF InputRecord = SPACES
+                                   DISPLAY 'WARNING: Skipping blank '
+                                       'input line.'
+                                   PERFORM LogSkippedLine
+                               ELSE
+                                   IF LeftNum NOT NUMERIC
+                                           OR RightNum NOT NUMERIC
+                                       DISPLAY 'WARNING: Skipping '
+                                           'malformed input record: '
+                                           InputRecord
+                                       PERFORM LogSkippedLine
+                                   ELSE
+                                       PERFORM StoreValidRecord
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+           .
+
+       LogSkippedLine.
+      *    One 'S' entry per physical line actually skipped (blank,
+      *    malformed, or the head chunk of a garbled over-length
+      *    line).  LoadCheckpoint's restore counts 'S' entries toward
+      *    WS-Skipped-Count on resume, matching this live-run count.
+           ADD 1 TO WS-Skipped-Count
+           MOVE SPACES TO CheckpointRecord
+           MOVE 'S' TO Ckpt-Rec-Type
+           WRITE CheckpointRecord
+           .
+
+       LogSkippedChunk.
+      *    One 'C' entry per extra raw READ consumed by a garbled
+      *    over-length line beyond its head chunk -- needed so a
+      *    resume fast-forwards through the correct number of
+      *    physical reads (WS-Ckpt-Total-Count), but deliberately NOT
+      *    counted toward WS-Skipped-Count, since LogSkippedLine
+      *    already counted this whole physical line once via its head
+      *    chunk's 'S' entry.
+           MOVE SPACES TO CheckpointRecord
+           MOVE 'C' TO Ckpt-Rec-Type
+           WRITE CheckpointRecord
+           .
+
+       StoreValidRecord.
+           IF ArrayIdx > WS-MAX-ENTRIES
+               DISPLAY 'ERROR: Input has more than '
+                   WS-MAX-ENTRIES
+                   ' pairs -- LeftArray/RightArray'
+               DISPLAY '  capacity exceeded.  Run aborted to'
+                   ' avoid silent truncation of data.'
+               MOVE 'N' TO WS-Capacity-Valid
+               MOVE 'Y' TO EOF-FLAG
+           ELSE
+               MOVE LeftNum TO LeftNums(ArrayIdx)
+               MOVE RightNum TO RightNums(ArrayIdx)
+               MOVE SPACES TO CheckpointRecord
+               MOVE 'D' TO Ckpt-Rec-Type
+               MOVE LeftNum  TO Ckpt-LeftNum
+               MOVE RightNum TO Ckpt-RightNum
+               WRITE CheckpointRecord
+               ADD 1 TO ArrayIdx
+           END-IF
+           .
+
+       DispCapacityError.
+           MOVE 16 TO RETURN-CODE
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Reconciliation Report - CAPACITY EXCEEDED'
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Input has more than ' WS-MAX-ENTRIES
+               ' pairs -- LeftArray/RightArray capacity'
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING '  exceeded.  Run aborted to avoid silent'
+               ' truncation of data.' DELIMITED BY SIZE
+               INTO ReportRecord
+           WRITE ReportRecord
+           .
+
+       ValidateTrailerCount.
+           COMPUTE WS-Actual-Count = (ArrayIdx - 1) + WS-Skipped-Count
+           MOVE 'Y' TO WS-Trailer-Valid
+           IF NOT Trailer-Seen
+               DISPLAY 'ERROR: Input file has no trailer record -- '
+                   'cannot confirm the feed arrived complete.'
+               MOVE 'N' TO WS-Trailer-Valid
+           ELSE
+               IF WS-Expected-Count NOT = WS-Actual-Count
+                   DISPLAY 'ERROR: Trailer expects ' WS-Expected-Count
+                       ' records but ' WS-Actual-Count ' were read.'
+                   DISPLAY '  Feed appears truncated, run aborted.'
+                   MOVE 'N' TO WS-Trailer-Valid
+               END-IF
+           END-IF
+           .
+
+       DispTrailerError.
+           MOVE 12 TO RETURN-CODE
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Reconciliation Report - TRAILER VALIDATION FAILED'
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Expected record count: ' WS-Expected-Count
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Actual record count: ' WS-Actual-Count
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Feed did not arrive complete -- reconciliation'
+               ' aborted.' DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
            .
 
        SortData.
-           PERFORM VARYING DispIdx FROM 1 BY 1 UNTIL DispIdx = ArrayIdx - 1
-               PERFORM VARYING TempNum FROM 1 BY 1 UNTIL TempNum = 
-               ArrayIdx - DispIdx
-                   IF LeftNums(TempNum) > LeftNums(TempNum + 1)
-                       MOVE LeftNums(TempNum) TO TempNum
-                       MOVE LeftNums(TempNum + 1) TO LeftNums(TempNum)
-                       MOVE TempNum TO LeftNums(TempNum + 1)
-                   END-IF
-                   IF RightNums(TempNum) > RightNums(TempNum + 1)
-                       MOVE RightNums(TempNum) TO TempNum
-                       MOVE RightNums(TempNum + 1) TO RightNums(TempNum)
-                       MOVE TempNum TO RightNums(TempNum + 1)
-                   END-IF
-               END-PERFORM
+           MOVE 'L' TO WS-Sort-Target
+           SORT SortWorkFile ON ASCENDING KEY SortWorkKey
+               INPUT PROCEDURE IS LoadSortInput
+               OUTPUT PROCEDURE IS StoreSortOutput
+
+           MOVE 'R' TO WS-Sort-Target
+           SORT SortWorkFile ON ASCENDING KEY SortWorkKey
+               INPUT PROCEDURE IS LoadSortInput
+               OUTPUT PROCEDURE IS StoreSortOutput
+           .
+
+       LoadSortInput.
+           PERFORM VARYING WS-Sort-Idx FROM 1 BY 1
+                   UNTIL WS-Sort-Idx = ArrayIdx
+               IF Sort-Target-Left
+                   MOVE LeftNums(WS-Sort-Idx) TO SortWorkKey
+               ELSE
+                   MOVE RightNums(WS-Sort-Idx) TO SortWorkKey
+               END-IF
+               RELEASE SortWorkRec
            END-PERFORM
            .
 
+       StoreSortOutput.
+           MOVE 1 TO WS-Sort-Out-Idx
+           PERFORM UNTIL 1 = 2
+               RETURN SortWorkFile
+                   AT END
+                       EXIT PERFORM
+               END-RETURN
+               IF Sort-Target-Left
+                   MOVE SortWorkKey TO LeftNums(WS-Sort-Out-Idx)
+               ELSE
+                   MOVE SortWorkKey TO RightNums(WS-Sort-Out-Idx)
+               END-IF
+               ADD 1 TO WS-Sort-Out-Idx
+           END-PERFORM
+           .
+
+       ValidateListLengths.
+      *    req 004 is superseded by req 009's trailer-count check --
+      *    see IMPLEMENTATION_STATUS.md.  Both columns of every stored
+      *    entry come from the same physical record (StoreValidRecord)
+      *    and ArrayIdx advances once per entry for both arrays
+      *    together, so this file format has no way to carry a
+      *    "dropped row" on just one side for a per-array count
+      *    comparison to ever catch; the original non-zero-count
+      *    version instead misfired on a legitimate literal-zero site
+      *    ID.  Left in place as a no-op (rather than ripped out) so
+      *    MainSection's Lists-Valid/DispValidationError/RC=8 wiring
+      *    stays available if a future format change (e.g. separate
+      *    left/right feeds) makes a real per-side comparison possible
+      *    again.
+           MOVE 'Y' TO WS-Lists-Valid
+           .
+
+       DispValidationError.
+           DISPLAY 'ERROR: Left list has ' WS-Left-Count
+               ' non-zero entries but Right list has '
+           DISPLAY '  ' WS-Right-Count
+               ' -- feeds are out of sync, reconciliation aborted.'
+           MOVE 8 TO RETURN-CODE
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Reconciliation Report - VALIDATION FAILED'
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Left list non-zero entries: ' WS-Left-Count
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Right list non-zero entries: ' WS-Right-Count
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Feeds are out of sync -- reconciliation aborted.'
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+           .
+
        CalcDiffs.
            MOVE 0 TO TotalDiff
+           MOVE 0 TO SimilarityScore
            PERFORM VARYING DispIdx FROM 1 BY 1 UNTIL DispIdx = ArrayIdx
-               COMPUTE Diff = FUNCTION ABS(LeftNums(DispIdx) - 
-               RightNums(DispIdx))
+               COMPUTE Diff = FUNCTION ABS(LeftNums(DispIdx) -
+                   RightNums(DispIdx))
                ADD Diff TO TotalDiff
+
+               MOVE 0 TO MatchCount
+               PERFORM VARYING MatchIdx FROM 1 BY 1
+                       UNTIL MatchIdx = ArrayIdx
+                   IF RightNums(MatchIdx) = LeftNums(DispIdx)
+                       ADD 1 TO MatchCount
+                   END-IF
+               END-PERFORM
+               COMPUTE SimilarityScore = SimilarityScore +
+                   (LeftNums(DispIdx) * MatchCount)
            END-PERFORM
            .
 
+       CheckThreshold.
+           IF TotalDiff > WS-Threshold
+               DISPLAY 'WARNING: Total Difference ' TotalDiff
+                   ' exceeds threshold of ' WS-Threshold
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+
        DispResults.
-           DISPLAY 'Left List: '
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD
+           MOVE WS-CD-YYYY TO WS-RD-YYYY
+           MOVE WS-CD-MM   TO WS-RD-MM
+           MOVE WS-CD-DD   TO WS-RD-DD
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Reconciliation Report - Run Date: ' WS-Report-Date
+               DELIMITED BY SIZE INTO ReportRecord
+           WRITE ReportRecord
+
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+
+           MOVE 'Left List:' TO ReportRecord
+           WRITE ReportRecord
            PERFORM VARYING DispIdx FROM 1 BY 1 UNTIL DispIdx >= ArrayIdx
-               IF LeftNums(DispIdx) = 0
-                   EXIT PERFORM
-               END-IF
-               DISPLAY LeftNums(DispIdx)
+               MOVE SPACES TO ReportRecord
+               MOVE LeftNums(DispIdx) TO WS-Report-Line
+               STRING '  ' WS-Report-Line DELIMITED BY SIZE
+                   INTO ReportRecord
+               WRITE ReportRecord
            END-PERFORM
 
-           DISPLAY 'Right List: '
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+           MOVE 'Right List:' TO ReportRecord
+           WRITE ReportRecord
            MOVE 1 TO DispIdx
            PERFORM VARYING DispIdx FROM 1 BY 1 UNTIL DispIdx >= ArrayIdx
-               IF RightNums(DispIdx) = 0
-                   EXIT PERFORM
-               END-IF
-               DISPLAY RightNums(DispIdx)
+               MOVE SPACES TO ReportRecord
+               MOVE RightNums(DispIdx) TO WS-Report-Line
+               STRING '  ' WS-Report-Line DELIMITED BY SIZE
+                   INTO ReportRecord
+               WRITE ReportRecord
            END-PERFORM
 
-           DISPLAY 'Total Difference: ' TotalDiff
+           MOVE SPACES TO ReportRecord
+           WRITE ReportRecord
+           MOVE SPACES TO ReportRecord
+           STRING 'Total Difference: ' TotalDiff DELIMITED BY SIZE
+               INTO ReportRecord
+           WRITE ReportRecord
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Similarity Score: ' SimilarityScore DELIMITED BY SIZE
+               INTO ReportRecord
+           WRITE ReportRecord
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Threshold: ' WS-Threshold DELIMITED BY SIZE
+               INTO ReportRecord
+           WRITE ReportRecord
+
+           MOVE SPACES TO ReportRecord
+           STRING 'Skipped Records: ' WS-Skipped-Count DELIMITED BY
+               SIZE INTO ReportRecord
+           WRITE ReportRecord
+
+           IF TotalDiff > WS-Threshold
+               MOVE SPACES TO ReportRecord
+               STRING 'Status: ABNORMAL -- Total Difference exceeds'
+                   ' threshold' DELIMITED BY SIZE INTO ReportRecord
+               WRITE ReportRecord
+           ELSE
+               MOVE SPACES TO ReportRecord
+               STRING 'Status: NORMAL' DELIMITED BY SIZE
+                   INTO ReportRecord
+               WRITE ReportRecord
+           END-IF
+
+           DISPLAY 'Reconciliation report written to reconcile.rpt'
+           .
+
+       WriteHistory.
+           MOVE SPACES TO HistoryRecord
+           MOVE WS-Report-Date TO Hist-Run-Date
+           MOVE TotalDiff       TO Hist-TotalDiff
+           MOVE SimilarityScore TO Hist-SimScore
+           WRITE HistoryRecord
            .
 
        CloseFile.
            CLOSE InputFile
+           CLOSE ReportFile
+           CLOSE CheckpointFile
+           CLOSE HistoryFile
            .
