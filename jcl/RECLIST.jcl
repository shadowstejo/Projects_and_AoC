@@ -0,0 +1,58 @@
+//RECLIST  JOB (ACCTNO),'SITE ID RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs ReconcileLists against the daily site-ID feed and
+//* flags an abnormal reconciliation (Total Difference over the
+//* PARM threshold) with a non-zero RETURN-CODE for the
+//* scheduler to pick up.  PARM value is the threshold; omit it
+//* to take the program's built-in default.
+//*--------------------------------------------------------------
+//RECON    EXEC PGM=ReconcileLists,PARM='500'
+//STEPLIB  DD   DSN=PROD.RECON.LOADLIB,DISP=SHR
+//INPUTFILE DD  DSN=PROD.RECON.DAILY.SITEID(+0),DISP=SHR
+//*--------------------------------------------------------------
+//* REPORTFILE is a new generation each run (matching INPUTFILE's
+//* GDG convention above) rather than a fixed dataset name -- a
+//* fixed name with DISP=NEW would fail allocation on this job's
+//* very next run, since normal completion catalogs (not deletes)
+//* the dataset and DISP=NEW requires the name not already exist.
+//*--------------------------------------------------------------
+//REPORTFILE DD DSN=PROD.RECON.REPORT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------
+//* CHECKPOINTFILE and HISTORYFILE must persist across separate
+//* runs of this job (checkpoint/restart for req 006, cumulative
+//* trend history for req 008) -- a local-literal SELECT has no
+//* meaning as a persistent z/OS dataset, so both are bound here
+//* to cataloged datasets.  DISP=MOD appends to the dataset if it
+//* already exists and allocates it (per the SPACE below) on the
+//* very first run; CATLG on both normal and abnormal termination
+//* keeps it around regardless of how the step ends.
+//*--------------------------------------------------------------
+//CHECKPOINTFILE DD DSN=PROD.RECON.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)
+//HISTORYFILE DD DSN=PROD.RECON.HIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* If RECON ends with a non-zero RETURN-CODE (RC=4 threshold
+//* exceeded, RC=8 mismatched feed lengths, RC=12 trailer record
+//* missing/mismatched, RC=16 capacity overflow) this step
+//* notifies operations instead of the run falling through
+//* silently.  COND=(0,EQ,RECON) means this step runs only when
+//* RECON's RETURN-CODE is NOT equal to 0.
+//*--------------------------------------------------------------
+//NOTIFY   EXEC PGM=IEBGENER,COND=(0,EQ,RECON)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+RECLIST ended with a non-zero RETURN-CODE -- reconciliation
+abnormal.  See REPORTFILE and SYSOUT for details.
+/*
+//SYSUT2   DD   SYSOUT=*
