@@ -0,0 +1,10 @@
+      *****************************************************************
+      * LISTREC.cpy
+      * Record layout for the left/right site-ID reconciliation feed
+      * shared by ReconcileLists and any other program built around
+      * this feed.
+      *****************************************************************
+       01  InputRecord.
+           05  LeftNum  PIC 9(5).
+           05  FILLER   PIC X(1).
+           05  RightNum PIC 9(5).
